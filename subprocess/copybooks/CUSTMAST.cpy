@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * CUSTMAST - COLLECTIONS CUSTOMER MASTER, KEYED BY CPF.
+      *   ONE RECORD PER PREVIOUSLY-VALIDATED CUSTOMER SO A MATHEMATIC-
+      *   ALLY VALID CPF CAN BE TOLD APART FROM ONE WE HAVE NO RECORD
+      *   OF, OR ONE ALREADY FLAGGED DELINQUENT.
+      *
+      *   CUST-CPF          PIC X(11)  KEY - CUSTOMER CPF, UNPUNCTUATED.
+      *   CUST-NAME         PIC X(30)  CUSTOMER NAME ON FILE.
+      *   CUST-STATUS-CODE  PIC X(01)  A = ACTIVE, D = DELINQUENT.
+      *----------------------------------------------------------------
+       01  CUST-RECORD.
+           05  CUST-CPF            PIC X(11).
+           05  CUST-NAME           PIC X(30).
+           05  CUST-STATUS-CODE    PIC X(01).
+               88  CUST-ACTIVE               VALUE "A".
+               88  CUST-DELINQUENT           VALUE "D".
