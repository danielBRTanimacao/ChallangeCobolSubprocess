@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * ACCTREC - COLLECTIONS ACCOUNTS INPUT RECORD.
+      *   ONE RECORD PER ACCOUNT TO BE PRICED BY THE backUrubu BATCH
+      *   COLLECTIONS RUN.  FIXED-LENGTH, 23 BYTES.
+      *
+      *   ACCT-VALUE   PIC 9(5)V99   ORIGINAL BALANCE, IMPLIED DECIMAL.
+      *   ACCT-DAYS    PIC 9(3)V99   DAYS OUTSTANDING, IMPLIED DECIMAL.
+      *   ACCT-CPF     PIC X(11)     CUSTOMER CPF, UNPUNCTUATED DIGITS.
+      *----------------------------------------------------------------
+       01  ACCT-RECORD.
+           05  ACCT-VALUE          PIC 9(5)V99.
+           05  ACCT-DAYS           PIC 9(3)V99.
+           05  ACCT-CPF            PIC X(11).
