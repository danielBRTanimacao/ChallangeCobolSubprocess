@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * RATETAB - COLLECTIONS DAILY ACCRUAL RATE TABLE.
+      *   KEYED BY DAYS-OUTSTANDING BRACKET SO PRICING CAN BE CHANGED
+      *   WITHOUT A RECOMPILE.  ONE RECORD PER BRACKET.
+      *
+      *   RATE-KEY     PIC X(02)     BRACKET CODE (SEE VALUES BELOW).
+      *   RATE-VALUE   PIC 9(3)V99   DAILY ACCRUAL PERCENTAGE.
+      *
+      *   BRACKET CODES -
+      *     01 =   1 -  30 DAYS OUTSTANDING
+      *     02 =  31 -  60 DAYS OUTSTANDING
+      *     03 =  61 -  90 DAYS OUTSTANDING
+      *     04 =  91+      DAYS OUTSTANDING
+      *----------------------------------------------------------------
+       01  RATE-RECORD.
+           05  RATE-KEY            PIC X(02).
+           05  RATE-VALUE          PIC 9(3)V99.
