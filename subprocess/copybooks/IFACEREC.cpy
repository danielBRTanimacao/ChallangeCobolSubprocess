@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * IFACEREC - COLLECTIONS FEE POSTING INTERFACE RECORD.
+      *   ONE FIXED-LENGTH RECORD PER SUCCESSFULLY PRICED ACCOUNT, FOR
+      *   THE ACCOUNTING SYSTEM TO READ AND POST DIRECTLY - NO MORE
+      *   RE-KEYING NUMBERS OFF A CONSOLE LOG.  27 BYTES.
+      *
+      *   IFACE-CPF    PIC X(11)     CUSTOMER CPF, UNPUNCTUATED DIGITS.
+      *   IFACE-CALC   PIC 9(9)V99   COMPUTED FEE AMOUNT, IMPLIED DEC.
+      *   IFACE-DAYS   PIC 9(3)V99   DAYS OUTSTANDING, IMPLIED DECIMAL.
+      *----------------------------------------------------------------
+       01  IFACE-RECORD.
+           05  IFACE-CPF           PIC X(11).
+           05  IFACE-CALC          PIC 9(9)V99.
+           05  IFACE-DAYS          PIC 9(3)V99.
