@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      * REVREC - COLLECTIONS FEE REVERSAL RECORD.
+      *   ONE RECORD PER CREDIT/REFUND RUN OF backUrubu, POSTED AS A
+      *   NEGATIVE AMOUNT SO OVERCHARGES CAN BE CORRECTED THROUGH THE
+      *   SAME PROGRAM INSTEAD OF A HAND-EDITED LEDGER.
+      *
+      *   REV-CPF        PIC X(11)      CUSTOMER CPF, UNPUNCTUATED.
+      *   REV-AMOUNT     PIC S9(9)V99   REVERSAL AMOUNT (NEGATIVE).
+      *   REV-DAYS       PIC 9(3)V99    DAYS OUTSTANDING, IMPLIED DEC.
+      *   REV-TIMESTAMP  PIC X(21)      RUN TIMESTAMP OF THE REVERSAL.
+      *----------------------------------------------------------------
+       01  REV-RECORD.
+           05  REV-CPF             PIC X(11).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  REV-AMOUNT          PIC S9(9)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  REV-DAYS            PIC 9(3)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  REV-TIMESTAMP       PIC X(21).
