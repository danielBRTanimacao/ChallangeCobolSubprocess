@@ -1,7 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cpf_validator.
-        
+       AUTHOR. COLLECTIONS-SYSTEMS-GROUP.
+       INSTALLATION. COLLECTIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2010-11-03.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2010-11-03  JRS  ORIGINAL VERSION - MOD-11 CHECK-DIGIT
+      *                    VALIDATION FOR AN 11-DIGIT CPF.
+      *   2026-08-09  MRS  REJECT ALL-REPEATED-DIGIT CPFS (E.G.
+      *                    "11111111111") BEFORE THE CHECK-DIGIT MATH
+      *                    RUNS - THEY ARE MATHEMATICALLY VALID BUT
+      *                    DISALLOWED BY THE TAX AUTHORITY.
+      *   2026-08-09  MRS  APPEND AN AUDIT RECORD (CPF, STATUS, RUN
+      *                    TIMESTAMP) TO CPFAUDIT ON EVERY CALL SO
+      *                    COMPLIANCE CAN PROVE WHAT WAS CHECKED.
+      *   2026-08-09  MRS  VALIDATE L-CPF IS ALL NUMERIC BEFORE THE
+      *                    D1T-D11T CHECK-DIGIT MATH RUNS, AND RETURN A
+      *                    DISTINCT L-STATUS OF 2 FOR MALFORMED INPUT SO
+      *                    CALLERS CAN TELL IT APART FROM A VALID CPF
+      *                    WITH A BAD CHECK DIGIT (L-STATUS 0).
+      *   2026-08-09  MRS  ON A FRESH SYSTEM WHERE CPFAUDIT DOES NOT
+      *                    EXIST YET, OPEN EXTEND FAILS (STATUS 35)
+      *                    INSTEAD OF CREATING IT; FALL BACK TO OPEN
+      *                    OUTPUT SO THE FIRST CALL EVER MADE STILL
+      *                    GETS AN AUDIT RECORD INSTEAD OF ABENDING.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CPFAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-file-status.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  AUDIT-FILE.
+           01  AUDIT-REC.
+               05  AUDIT-CPF           PIC 9(11).
+               05  FILLER              PIC X(01) VALUE SPACE.
+               05  AUDIT-STATUS        PIC 9.
+               05  FILLER              PIC X(01) VALUE SPACE.
+               05  AUDIT-TIMESTAMP     PIC X(21).
+
+           WORKING-STORAGE SECTION.
+           01  ws-audit-file-status PIC XX VALUE SPACES.
+
            LOCAL-STORAGE SECTION.
             01 LS-CPFTEMP.
               05 D1T PIC 9.
@@ -20,13 +65,33 @@
             77 LS-C PIC 99 VALUE 00.
             77 LS-R PIC 99 VALUE 00.
         
+      *----------------------------------------------------------------
+      * L-STATUS RETURN CODES -
+      *   0 = CHECK DIGIT DID NOT MATCH (WELL-FORMED BUT INVALID CPF)
+      *   1 = VALID CPF
+      *   2 = MALFORMED INPUT (NOT 11 NUMERIC DIGITS)
+      *----------------------------------------------------------------
        LINKAGE SECTION.
             77 L-CPF PIC 9(11).
             77 L-STATUS PIC 9.
-        
+
        PROCEDURE DIVISION USING L-CPF,L-STATUS.
+           IF L-CPF NOT NUMERIC
+              MOVE 2 TO L-STATUS
+              PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+              EXIT PROGRAM
+           END-IF.
+
            MOVE L-CPF TO LS-CPFTEMP.
- 
+
+           IF D1T = D2T AND D1T = D3T AND D1T = D4T AND D1T = D5T
+              AND D1T = D6T AND D1T = D7T AND D1T = D8T
+              AND D1T = D9T AND D1T = D10T AND D1T = D11T THEN
+              MOVE 0 TO L-STATUS
+              PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+              EXIT PROGRAM
+           END-IF.
+
            COMPUTE LS-CALCULAR = (D1T * 10) +  (D2T * 9) + (D3T * 8) + 
             (D4T * 7) + (D5T * 6) + (D6T * 5) + (D7T * 4) + (D8T * 3) + 
             (D9T * 2).
@@ -56,5 +121,29 @@
            ELSE
                MOVE 0 TO L-STATUS
            END-IF.
-            
-           EXIT PROGRAM.
\ No newline at end of file
+
+           PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+
+           EXIT PROGRAM.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-AUDIT - APPEND ONE AUDIT RECORD FOR THIS CALL.  IF
+      * CPFAUDIT HAS NEVER BEEN CREATED, OPEN EXTEND FAILS (STATUS 35)
+      * INSTEAD OF CREATING IT, SO FALL BACK TO OPEN OUTPUT TO CREATE
+      * THE FILE ON THE FIRST CALL EVER MADE ON A FRESH SYSTEM.
+      *----------------------------------------------------------------
+       8000-WRITE-AUDIT.
+           MOVE SPACES TO AUDIT-REC
+           MOVE L-CPF TO AUDIT-CPF
+           MOVE L-STATUS TO AUDIT-STATUS
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF ws-audit-file-status = "35" OR ws-audit-file-status = "05"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+       8000-EXIT.
+           EXIT.
