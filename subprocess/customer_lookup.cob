@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. customer_lookup.
+       AUTHOR. COLLECTIONS-SYSTEMS-GROUP.
+       INSTALLATION. COLLECTIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  MRS  ORIGINAL VERSION - LOOKS UP A CPF THAT HAS
+      *                    ALREADY PASSED cpf_validator's CHECK-DIGIT
+      *                    MATH AGAINST THE CUSTOMER MASTER, SO CALLERS
+      *                    CAN TELL A KNOWN CUSTOMER FROM A VALID CPF
+      *                    THAT IS NOT ON FILE, OR ONE FLAGGED
+      *                    DELINQUENT.
+      *   2026-08-09  MRS  CHECK THE FILE STATUS AFTER THE OPEN BEFORE
+      *                    READING - CUSTMAST MAY NOT BE PRESENT ON A
+      *                    GIVEN RUN, AND FALLING THROUGH TO NOT-FOUND
+      *                    BEATS ABENDING ON THE READ.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-CPF
+               FILE STATUS IS ws-cust-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+       01  ws-cust-file-status PIC XX VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * L-FOUND RETURN CODES -
+      *   0 = CPF NOT ON THE CUSTOMER MASTER
+      *   1 = CPF ON FILE - SEE L-STATUS-CODE / L-NAME
+      *----------------------------------------------------------------
+       LINKAGE SECTION.
+       77  L-CPF               PIC X(11).
+       77  L-FOUND             PIC 9.
+       77  L-STATUS-CODE       PIC X(01).
+       77  L-NAME              PIC X(30).
+
+       PROCEDURE DIVISION USING L-CPF, L-FOUND, L-STATUS-CODE, L-NAME.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - LOOK UP L-CPF ON THE CUSTOMER MASTER AND HAND
+      * BACK WHAT WE KNOW ABOUT THAT CUSTOMER, IF ANYTHING.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           MOVE ZERO TO L-FOUND
+           MOVE SPACES TO L-STATUS-CODE
+           MOVE SPACES TO L-NAME
+
+           MOVE L-CPF TO CUST-CPF
+           OPEN INPUT CUSTOMER-FILE
+
+           IF ws-cust-file-status = "00"
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       MOVE ZERO TO L-FOUND
+                   NOT INVALID KEY
+                       MOVE 1 TO L-FOUND
+                       MOVE CUST-STATUS-CODE TO L-STATUS-CODE
+                       MOVE CUST-NAME TO L-NAME
+               END-READ
+               CLOSE CUSTOMER-FILE
+           END-IF
+
+           EXIT PROGRAM.
