@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cpfbatch.
+       AUTHOR. COLLECTIONS-SYSTEMS-GROUP.
+       INSTALLATION. COLLECTIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2011-06-01  JRS  ORIGINAL VERSION (teste.cob) - SCRATCH TEST
+      *                    THAT COMPARED A HARDCODED CPF LITERAL.
+      *   2026-08-09  MRS  REPLACED WITH A REAL BATCH DRIVER: READS A
+      *                    FILE OF CPFS, CALLS CPF_VALIDATOR FOR EACH
+      *                    ONE, AND WRITES AN ACCEPT/REJECT REPORT.
+      *                    RENAMED FROM teste.cob TO cpfbatch.cob.
+      *   2026-08-09  MRS  CONSULT CUSTOMER_LOOKUP FOR EVERY ACCEPTED
+      *                    CPF AND ADD A CUSTOMER-STATUS COLUMN TO THE
+      *                    REPORT SO "NOT ON FILE" AND "DELINQUENT"
+      *                    CUSTOMERS ARE CALLED OUT SEPARATELY.
+      *   2026-08-09  MRS  CLASS-TEST CPF-LIST-REC BEFORE MOVING IT
+      *                    INTO THE NUMERIC FIELD CPF_VALIDATOR TAKES -
+      *                    THE OLD CODE MOVED FIRST, WHICH ZERO-FILLS
+      *                    GARBAGE INPUT AND MASKS IT AS A CHECK-DIGIT
+      *                    FAILURE INSTEAD OF MALFORMED INPUT.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-LIST-FILE ASSIGN TO "CPFLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CPF-REPORT-FILE ASSIGN TO "CPFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-LIST-FILE.
+       01  CPF-LIST-REC            PIC X(11).
+
+       FD  CPF-REPORT-FILE.
+       01  CPF-REPORT-REC          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  ws-eof-switch       PIC X VALUE 'N'.
+           88  ws-eof                    VALUE 'Y'.
+
+       01  cpf-numeric         PIC 9(11) VALUE ZEROES.
+       01  cpf-status          PIC 9 VALUE ZERO.
+
+       01  cust-found          PIC 9 VALUE ZERO.
+       01  cust-status-code    PIC X(01) VALUE SPACES.
+       01  cust-name           PIC X(30) VALUE SPACES.
+
+       01  total-count         PIC 9(7) VALUE ZERO.
+       01  accept-count        PIC 9(7) VALUE ZERO.
+       01  reject-count        PIC 9(7) VALUE ZERO.
+
+       01  report-line.
+           05  rl-cpf              PIC X(11).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  rl-status           PIC X(20).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  rl-cust-note        PIC X(20).
+           05  FILLER              PIC X(03) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - VALIDATE EVERY CPF ON THE INPUT LIST AND WRITE
+      * ONE ACCEPT/REJECT LINE PER CPF TO THE REPORT FILE.  THE
+      * ALPHANUMERIC CLASS TEST ON CPF-LIST-REC HAS TO HAPPEN BEFORE
+      * THE MOVE TO cpf-numeric - THAT MOVE ZERO-FILLS/RE-JUSTIFIES ANY
+      * GARBAGE INPUT, SO CPF_VALIDATOR WOULD NEVER SEE THE
+      * MALFORMATION.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CPF THRU 2000-EXIT
+               UNTIL ws-eof
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT CPF-LIST-FILE
+           OPEN OUTPUT CPF-REPORT-FILE
+           PERFORM 2100-READ-CPF THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CPF.
+           ADD 1 TO total-count
+
+           IF CPF-LIST-REC NOT NUMERIC
+               MOVE 2 TO cpf-status
+           ELSE
+               MOVE CPF-LIST-REC TO cpf-numeric
+               CALL "cpf_validator" USING cpf-numeric, cpf-status
+           END-IF
+
+           MOVE CPF-LIST-REC TO rl-cpf
+           MOVE SPACES TO rl-cust-note
+           EVALUATE cpf-status
+               WHEN 1
+                   ADD 1 TO accept-count
+                   MOVE "ACCEPTED" TO rl-status
+                   PERFORM 2050-CHECK-CUSTOMER-MASTER THRU 2050-EXIT
+               WHEN 2
+                   ADD 1 TO reject-count
+                   MOVE "REJECTED (MALFORMED)" TO rl-status
+               WHEN OTHER
+                   ADD 1 TO reject-count
+                   MOVE "REJECTED" TO rl-status
+           END-EVALUATE
+
+           WRITE CPF-REPORT-REC FROM report-line
+
+           PERFORM 2100-READ-CPF THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-CHECK-CUSTOMER-MASTER - FOR AN ACCEPTED CPF, NOTE WHETHER
+      * IT IS ON THE CUSTOMER FILE AND WHETHER IT IS FLAGGED DELINQUENT.
+      *----------------------------------------------------------------
+       2050-CHECK-CUSTOMER-MASTER.
+           CALL "customer_lookup" USING rl-cpf, cust-found,
+               cust-status-code, cust-name
+
+           IF cust-found = 0
+               MOVE "NOT ON FILE" TO rl-cust-note
+           ELSE
+               IF cust-status-code = 'D'
+                   MOVE "DELINQUENT" TO rl-cust-note
+               ELSE
+                   MOVE "ON FILE" TO rl-cust-note
+               END-IF
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2100-READ-CPF.
+           READ CPF-LIST-FILE
+               AT END
+                   SET ws-eof TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE CPF-LIST-FILE
+           CLOSE CPF-REPORT-FILE
+           DISPLAY "cpfbatch: " total-count " CPFS CHECKED, "
+               accept-count " ACCEPTED, " reject-count " REJECTED"
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
