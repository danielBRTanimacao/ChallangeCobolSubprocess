@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rate_lookup.
+       AUTHOR. COLLECTIONS-SYSTEMS-GROUP.
+       INSTALLATION. COLLECTIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  MRS  ORIGINAL VERSION - LOOKS UP THE DAILY
+      *                    ACCRUAL RATE FOR A DAYS-OUTSTANDING BRACKET
+      *                    SO backUrubu NO LONGER CARRIES THE RATE AS
+      *                    A COMPILED-IN LITERAL.
+      *   2026-08-09  MRS  CHECK THE FILE STATUS AFTER THE OPEN BEFORE
+      *                    READING - RATETAB MAY NOT BE PRESENT ON A
+      *                    GIVEN RUN, AND FALLING THROUGH TO THE
+      *                    DEFAULT RATE BEATS ABENDING ON THE READ.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE ASSIGN TO "RATETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RATE-KEY
+               FILE STATUS IS ws-rate-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-FILE.
+           COPY RATETAB.
+
+       WORKING-STORAGE SECTION.
+       01  ws-rate-file-status PIC XX VALUE SPACES.
+       01  ws-days-int         PIC 9(3) VALUE ZERO.
+       01  default-rate        PIC 9(3)V99 VALUE 33.33.
+
+       LINKAGE SECTION.
+       77  L-DAYS              PIC 9(3)V99.
+       77  L-RATE              PIC 9(3)V99.
+       77  L-STATUS            PIC 9.
+
+       PROCEDURE DIVISION USING L-DAYS, L-RATE, L-STATUS.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - RESOLVE THE DAYS-OUTSTANDING BRACKET AND HAND
+      * BACK ITS CURRENT RATE.  L-STATUS = 1 WHEN THE BRACKET WAS ON
+      * THE TABLE, 0 WHEN THE DEFAULT RATE WAS SUBSTITUTED.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-DETERMINE-BRACKET THRU 1000-EXIT
+           PERFORM 2000-LOOKUP-RATE THRU 2000-EXIT
+           EXIT PROGRAM.
+
+       1000-DETERMINE-BRACKET.
+           MOVE L-DAYS TO ws-days-int
+
+           EVALUATE TRUE
+               WHEN ws-days-int >= 1 AND ws-days-int <= 30
+                   MOVE "01" TO RATE-KEY
+               WHEN ws-days-int >= 31 AND ws-days-int <= 60
+                   MOVE "02" TO RATE-KEY
+               WHEN ws-days-int >= 61 AND ws-days-int <= 90
+                   MOVE "03" TO RATE-KEY
+               WHEN OTHER
+                   MOVE "04" TO RATE-KEY
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOOKUP-RATE.
+           MOVE default-rate TO L-RATE
+           MOVE 0 TO L-STATUS
+
+           OPEN INPUT RATE-FILE
+
+           IF ws-rate-file-status = "00"
+               READ RATE-FILE
+                   INVALID KEY
+                       MOVE default-rate TO L-RATE
+                       MOVE 0 TO L-STATUS
+                   NOT INVALID KEY
+                       MOVE RATE-VALUE TO L-RATE
+                       MOVE 1 TO L-STATUS
+               END-READ
+               CLOSE RATE-FILE
+           END-IF.
+       2000-EXIT.
+           EXIT.
