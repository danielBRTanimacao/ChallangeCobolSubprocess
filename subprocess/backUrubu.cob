@@ -1,39 +1,402 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. backUrubu.
+       AUTHOR. COLLECTIONS-SYSTEMS-GROUP.
+       INSTALLATION. COLLECTIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2011-04-12.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2011-04-12  JRS  ORIGINAL VERSION - COMPUTES COLLECTION FEE
+      *                    FROM A SINGLE COMMAND-LINE INVOCATION.
+      *   2026-08-09  MRS  CALL CPF-VALIDATOR BEFORE COMPUTING THE FEE;
+      *                    REJECT THE RUN WHEN THE CHECK DIGIT FAILS.
+      *   2026-08-09  MRS  PULL THE DAILY ACCRUAL RATE FROM RATE_LOOKUP
+      *                    INSTEAD OF THE COMPILED-IN 33.33 LITERAL.
+      *   2026-08-09  MRS  ADD AN INTERACTIVE PROMPT MODE FOR THE PHONE
+      *                    DESK WHEN THE PROGRAM IS RUN WITH NO COMMAND
+      *                    LINE, SO STAFF DO NOT HAVE TO BUILD ONE.
+      *   2026-08-09  MRS  REJECT OUT-OF-RANGE VALUE/DAYS BEFORE THE
+      *                    FEE COMPUTATION INSTEAD OF LETTING A ZERO OR
+      *                    ABSURD FIGURE THROUGH.
+      *   2026-08-09  MRS  ADD A FOURTH COMMAND-LINE TOKEN FOR REFUND/
+      *                    CREDIT MODE: POSTS THE SAME FEE COMPUTATION
+      *                    AS A NEGATIVE AMOUNT TO A REVERSAL FILE SO
+      *                    OVERCHARGES CAN BE CORRECTED THROUGH THIS
+      *                    PROGRAM INSTEAD OF A HAND-EDITED LEDGER.
+      *   2026-08-09  MRS  CONSULT CUSTOMER_LOOKUP AFTER A MATHEMATIC-
+      *                    ALLY VALID CPF SO WE CAN FLAG "NOT ON FILE"
+      *                    AND "FLAGGED DELINQUENT" CUSTOMERS INSTEAD
+      *                    OF TREATING EVERY VALID CPF THE SAME.
+      *   2026-08-09  MRS  REJECT A COMMAND-LINE MODE TOKEN THAT IS NOT
+      *                    C OR R (CASE-INSENSITIVE) INSTEAD OF LETTING
+      *                    IT FALL THROUGH TO CHARGE MODE SILENTLY.  ON
+      *                    A FRESH SYSTEM WHERE REVERSAL DOES NOT EXIST
+      *                    YET, OPEN EXTEND NOW FALLS BACK TO OPEN
+      *                    OUTPUT SO THE FIRST REFUND STILL POSTS.
+      *   2026-08-09  MRS  CLASS-TEST cpf-digited BEFORE MOVING IT INTO
+      *                    THE NUMERIC FIELD CPF_VALIDATOR TAKES - THE
+      *                    OLD CODE MOVED FIRST, WHICH ZERO-FILLS
+      *                    GARBAGE INPUT AND MASKS IT AS A CHECK-DIGIT
+      *                    FAILURE INSTEAD OF MALFORMED INPUT.
+      *   2026-08-09  MRS  WRITE A FEEIFACE INTERFACE RECORD FOR A
+      *                    CHARGE RUN TOO, NOT JUST FROM THE BATCH
+      *                    DRIVER - A SINGLE COMMAND-LINE OR INTERACTIVE
+      *                    CHARGE WAS STILL LEAVING THE ACCOUNTING
+      *                    SYSTEM WITH NOTHING BUT A CONSOLE LOG.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REVERSAL-FILE ASSIGN TO "REVERSAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-reversal-file-status.
+
+           SELECT INTERFACE-FILE ASSIGN TO "FEEIFACE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-interface-file-status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  REVERSAL-FILE.
+           COPY REVREC.
+
+       FD  INTERFACE-FILE.
+           COPY IFACEREC.
+
        WORKING-STORAGE SECTION.
-           01 cmd-line        PIC X(80) VALUE SPACES.
-           01 arg1-str        PIC X(20) VALUE SPACES.
-           01 arg2-str        PIC X(20) VALUE SPACES.
-           01 user-value      PIC 9(5)V99.
-           01 days            PIC 9(3)V99 VALUE 30.
-           01 result          PIC 9(9)V99.
-           01 invalid-result  PIC X(9) VALUE 'true'.
-           01 calc            PIC 9(9)V99.
-           01 cpf-digited     PIC X(11) VALUE SPACES.
-       procedure division.
+       78  MAX-DAYS-OUTSTANDING VALUE 999.
+
+       01  ws-reversal-file-status PIC XX VALUE SPACES.
+       01  ws-interface-file-status PIC XX VALUE SPACES.
+
+       01  cmd-line            PIC X(80) VALUE SPACES.
+       01  arg1-str            PIC X(20) VALUE SPACES.
+       01  arg2-str            PIC X(20) VALUE SPACES.
+       01  arg4-str            PIC X(20) VALUE SPACES.
+       01  user-value          PIC 9(5)V99.
+       01  days                PIC 9(3)V99 VALUE 30.
+       01  result              PIC S9(9)V99.
+       01  calc                PIC 9(9)V99.
+       01  cpf-digited         PIC X(11) VALUE SPACES.
+       01  cpf-numeric         PIC 9(11) VALUE ZEROES.
+       01  cpf-status          PIC 9 VALUE ZERO.
+       01  fee-rate            PIC 9(3)V99 VALUE ZERO.
+       01  fee-rate-status     PIC 9 VALUE ZERO.
+
+       01  mode-flag           PIC X(01) VALUE SPACES.
+           88  mode-is-refund             VALUE 'R'.
+
+       01  cust-found          PIC 9 VALUE ZERO.
+       01  cust-status-code    PIC X(01) VALUE SPACES.
+       01  cust-name           PIC X(30) VALUE SPACES.
+
+       01  ws-prompt-ok-switch PIC X VALUE 'N'.
+           88  ws-prompt-ok               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - PARSE THE COMMAND LINE (OR PROMPT FOR THE SAME
+      * THREE VALUES INTERACTIVELY WHEN NONE WAS GIVEN), VALIDATE THE
+      * CPF AND COMPUTE THE COLLECTION FEE FOR ONE ACCOUNT.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
            ACCEPT cmd-line FROM COMMAND-LINE
 
+           IF cmd-line = SPACES
+               PERFORM 1500-INTERACTIVE-INPUT THRU 1500-EXIT
+           ELSE
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+               PERFORM 1800-VALIDATE-RANGE THRU 1800-EXIT
+           END-IF
+
+           PERFORM 2000-VALIDATE-CPF THRU 2000-EXIT
+           PERFORM 3000-COMPUTE-FEE THRU 3000-EXIT
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+
+       1000-INITIALIZE.
            UNSTRING cmd-line
                DELIMITED BY SPACE
                INTO arg1-str
                     arg2-str
                     cpf-digited
+                    arg4-str
            END-UNSTRING
 
-           
-           DISPLAY invalid-result
-           STOP RUN.
-
            MOVE FUNCTION NUMVAL(arg1-str) TO user-value
 
            IF arg2-str NOT = SPACES
                MOVE FUNCTION NUMVAL(arg2-str) TO days
            END-IF
 
-           COMPUTE calc = (user-value / 100 * 33.33) * days
-           MOVE calc TO result
-           
-           DISPLAY result
+           IF arg4-str NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(arg4-str(1:1)) TO mode-flag
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1800-VALIDATE-RANGE - REJECT THE RUN WHEN THE PARSED VALUE OR
+      * DAYS FALLS OUTSIDE A SANE RANGE FOR A SINGLE COMMAND-LINE CALL.
+      *----------------------------------------------------------------
+       1800-VALIDATE-RANGE.
+           IF user-value NOT > ZERO
+               DISPLAY "backUrubu: ACCOUNT VALUE MUST BE GREATER THAN "
+                   "ZERO - FEE NOT COMPUTED"
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-TERMINATE
+           END-IF
+
+           IF days < 1 OR days > MAX-DAYS-OUTSTANDING
+               DISPLAY "backUrubu: DAYS OUTSTANDING MUST BE BETWEEN 1 "
+                   "AND " MAX-DAYS-OUTSTANDING " - FEE NOT COMPUTED"
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-TERMINATE
+           END-IF
+
+           IF arg4-str NOT = SPACES
+                   AND mode-flag NOT = 'C' AND mode-flag NOT = 'R'
+               DISPLAY "backUrubu: MODE MUST BE C (CHARGE) OR R "
+                   "(REFUND) - FEE NOT COMPUTED"
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-TERMINATE
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1500-INTERACTIVE-INPUT - PROMPT FOR VALUE, DAYS AND CPF ONE AT
+      * A TIME, RE-PROMPTING EACH ONE UNTIL IT IS WELL-FORMED.
+      *----------------------------------------------------------------
+       1500-INTERACTIVE-INPUT.
+           PERFORM 1510-PROMPT-VALUE THRU 1510-EXIT
+           PERFORM 1520-PROMPT-DAYS THRU 1520-EXIT
+           PERFORM 1530-PROMPT-CPF THRU 1530-EXIT
+           PERFORM 1540-PROMPT-MODE THRU 1540-EXIT.
+       1500-EXIT.
+           EXIT.
+
+       1510-PROMPT-VALUE.
+           MOVE 'N' TO ws-prompt-ok-switch
+           PERFORM 1511-READ-VALUE-ONCE THRU 1511-EXIT
+               UNTIL ws-prompt-ok.
+       1510-EXIT.
+           EXIT.
+
+       1511-READ-VALUE-ONCE.
+           DISPLAY "ENTER ACCOUNT VALUE (EXAMPLE 123.45): "
+               WITH NO ADVANCING
+           ACCEPT arg1-str
+
+           IF FUNCTION TEST-NUMVAL(arg1-str) = 0
+               MOVE FUNCTION NUMVAL(arg1-str) TO user-value
+               IF user-value > ZERO
+                   SET ws-prompt-ok TO TRUE
+               ELSE
+                   DISPLAY "INVALID VALUE - MUST BE GREATER THAN ZERO, "
+                       "TRY AGAIN"
+               END-IF
+           ELSE
+               DISPLAY "INVALID VALUE - NUMBERS ONLY, TRY AGAIN"
+           END-IF.
+       1511-EXIT.
+           EXIT.
+
+       1520-PROMPT-DAYS.
+           MOVE 'N' TO ws-prompt-ok-switch
+           PERFORM 1521-READ-DAYS-ONCE THRU 1521-EXIT
+               UNTIL ws-prompt-ok.
+       1520-EXIT.
+           EXIT.
+
+       1521-READ-DAYS-ONCE.
+           DISPLAY "ENTER DAYS OUTSTANDING (EXAMPLE 30): "
+               WITH NO ADVANCING
+           ACCEPT arg2-str
+
+           IF FUNCTION TEST-NUMVAL(arg2-str) = 0
+               MOVE FUNCTION NUMVAL(arg2-str) TO days
+               IF days >= 1 AND days <= MAX-DAYS-OUTSTANDING
+                   SET ws-prompt-ok TO TRUE
+               ELSE
+                   DISPLAY "INVALID DAYS - MUST BE BETWEEN 1 AND "
+                       MAX-DAYS-OUTSTANDING ", TRY AGAIN"
+               END-IF
+           ELSE
+               DISPLAY "INVALID DAYS - NUMBERS ONLY, TRY AGAIN"
+           END-IF.
+       1521-EXIT.
+           EXIT.
+
+       1530-PROMPT-CPF.
+           MOVE 'N' TO ws-prompt-ok-switch
+           PERFORM 1531-READ-CPF-ONCE THRU 1531-EXIT
+               UNTIL ws-prompt-ok.
+       1530-EXIT.
+           EXIT.
+
+       1531-READ-CPF-ONCE.
+           DISPLAY "ENTER CUSTOMER CPF (11 DIGITS): "
+               WITH NO ADVANCING
+           ACCEPT cpf-digited
+
+           IF cpf-digited IS NUMERIC
+               SET ws-prompt-ok TO TRUE
+           ELSE
+               DISPLAY "INVALID CPF - ENTER EXACTLY 11 DIGITS, "
+                   "TRY AGAIN"
+           END-IF.
+       1531-EXIT.
+           EXIT.
+
+       1540-PROMPT-MODE.
+           MOVE 'N' TO ws-prompt-ok-switch
+           PERFORM 1541-READ-MODE-ONCE THRU 1541-EXIT
+               UNTIL ws-prompt-ok.
+       1540-EXIT.
+           EXIT.
+
+       1541-READ-MODE-ONCE.
+           DISPLAY "CHARGE OR REFUND (ENTER C OR R): "
+               WITH NO ADVANCING
+           ACCEPT arg4-str
+
+           MOVE arg4-str(1:1) TO mode-flag
+
+           IF mode-flag = 'C' OR mode-flag = 'R'
+               SET ws-prompt-ok TO TRUE
+           ELSE
+               DISPLAY "INVALID ENTRY - ENTER C OR R, TRY AGAIN"
+           END-IF.
+       1541-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-VALIDATE-CPF - REJECT THE RUN WHEN THE CPF DOES NOT PASS
+      * THE CHECK-DIGIT VALIDATION IN CPF_VALIDATOR.  THE ALPHANUMERIC
+      * CLASS TEST HAS TO HAPPEN HERE, BEFORE cpf-digited IS MOVED INTO
+      * A NUMERIC PIC 9 FIELD - THAT MOVE ZERO-FILLS/RE-JUSTIFIES ANY
+      * GARBAGE INPUT, SO BY THE TIME CPF_VALIDATOR SEES IT, THE
+      * MALFORMATION IS ALREADY GONE.
+      *----------------------------------------------------------------
+       2000-VALIDATE-CPF.
+           IF cpf-digited NOT NUMERIC
+               MOVE 2 TO cpf-status
+               GO TO 2000-CHECK-STATUS
+           END-IF
+
+           MOVE cpf-digited TO cpf-numeric
+
+           CALL "cpf_validator" USING cpf-numeric, cpf-status.
+
+       2000-CHECK-STATUS.
+           IF cpf-status = 2
+               DISPLAY "backUrubu: CPF " cpf-digited
+                   " IS NOT 11 NUMERIC DIGITS - FEE NOT COMPUTED"
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-TERMINATE
+           END-IF
+
+           IF cpf-status NOT = 1
+               DISPLAY "backUrubu: CPF " cpf-digited
+                   " FAILED VALIDATION - FEE NOT COMPUTED"
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-TERMINATE
+           END-IF
+
+           PERFORM 2200-CHECK-CUSTOMER-MASTER THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-CHECK-CUSTOMER-MASTER - A VALID CPF STILL MAY NOT BE ONE
+      * OF OUR CUSTOMERS, OR MAY BE ONE ALREADY FLAGGED DELINQUENT -
+      * FLAG BOTH CASES; NEITHER STOPS THE FEE FROM BEING COMPUTED.
+      *----------------------------------------------------------------
+       2200-CHECK-CUSTOMER-MASTER.
+           CALL "customer_lookup" USING cpf-digited, cust-found,
+               cust-status-code, cust-name
+
+           IF cust-found = 0
+               DISPLAY "backUrubu: CPF " cpf-digited
+                   " IS VALID BUT NOT ON THE CUSTOMER FILE"
+           ELSE
+               IF cust-status-code = 'D'
+                   DISPLAY "backUrubu: CPF " cpf-digited
+                       " (" cust-name ") IS FLAGGED DELINQUENT"
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       3000-COMPUTE-FEE.
+           CALL "rate_lookup" USING days, fee-rate, fee-rate-status
+
+           COMPUTE calc = (user-value / 100 * fee-rate) * days
+
+           IF mode-is-refund
+               COMPUTE result = ZERO - calc
+               PERFORM 3500-WRITE-REVERSAL THRU 3500-EXIT
+           ELSE
+               MOVE calc TO result
+               PERFORM 3600-WRITE-INTERFACE THRU 3600-EXIT
+           END-IF
+
+           DISPLAY result.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3500-WRITE-REVERSAL - APPEND A NEGATIVE-AMOUNT REVERSAL RECORD
+      * SO A REFUND/CREDIT RUN CAN BE TRACED BACK TO THIS PROGRAM.  IF
+      * REVERSAL HAS NEVER BEEN CREATED, OPEN EXTEND FAILS (STATUS 35)
+      * INSTEAD OF CREATING IT, SO FALL BACK TO OPEN OUTPUT TO CREATE
+      * THE FILE ON THE FIRST REFUND EVER RUN ON A FRESH SYSTEM.
+      *----------------------------------------------------------------
+       3500-WRITE-REVERSAL.
+           MOVE SPACES TO REV-RECORD
+           MOVE cpf-digited TO REV-CPF
+           MOVE result TO REV-AMOUNT
+           MOVE days TO REV-DAYS
+           MOVE FUNCTION CURRENT-DATE TO REV-TIMESTAMP
+
+           OPEN EXTEND REVERSAL-FILE
+           IF ws-reversal-file-status = "35" OR ws-reversal-file-status = "05"
+               OPEN OUTPUT REVERSAL-FILE
+           END-IF
+
+           WRITE REV-RECORD
+           CLOSE REVERSAL-FILE.
+       3500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3600-WRITE-INTERFACE - APPEND A FIXED-LENGTH INTERFACE RECORD
+      * FOR THIS CHARGE TO FEEIFACE, THE SAME FILE backUrubuBatch
+      * WRITES, SO THE ACCOUNTING SYSTEM DOES NOT HAVE TO RE-KEY A
+      * SINGLE-INVOCATION CHARGE OFF THE CONSOLE LOG EITHER.  IF
+      * FEEIFACE HAS NEVER BEEN CREATED, OPEN EXTEND FAILS (STATUS 35)
+      * INSTEAD OF CREATING IT, SO FALL BACK TO OPEN OUTPUT ON A FRESH
+      * SYSTEM.
+      *----------------------------------------------------------------
+       3600-WRITE-INTERFACE.
+           MOVE cpf-digited TO IFACE-CPF
+           MOVE result TO IFACE-CALC
+           MOVE days TO IFACE-DAYS
+
+           OPEN EXTEND INTERFACE-FILE
+           IF ws-interface-file-status = "35"
+                   OR ws-interface-file-status = "05"
+               OPEN OUTPUT INTERFACE-FILE
+           END-IF
+
+           WRITE IFACE-RECORD
+           CLOSE INTERFACE-FILE.
+       3600-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
            STOP RUN.
+       9999-EXIT.
+           EXIT.
