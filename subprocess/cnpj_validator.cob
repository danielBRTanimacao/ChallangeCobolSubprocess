@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cnpj_validator.
+       AUTHOR. COLLECTIONS-SYSTEMS-GROUP.
+       INSTALLATION. COLLECTIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  MRS  ORIGINAL VERSION - MOD-11 CHECK-DIGIT
+      *                    VALIDATION FOR A 14-DIGIT CNPJ, USING THE
+      *                    SAME L-xxxx/L-STATUS CALLING CONVENTION AS
+      *                    CPF_VALIDATOR.
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+           LOCAL-STORAGE SECTION.
+           01  LS-CNPJTEMP.
+               05  D1T PIC 9.
+               05  D2T PIC 9.
+               05  D3T PIC 9.
+               05  D4T PIC 9.
+               05  D5T PIC 9.
+               05  D6T PIC 9.
+               05  D7T PIC 9.
+               05  D8T PIC 9.
+               05  D9T PIC 9.
+               05  D10T PIC 9.
+               05  D11T PIC 9.
+               05  D12T PIC 9.
+               05  D13T PIC 9.
+               05  D14T PIC 9.
+
+           77  LS-CALCULAR PIC 9(5).
+           77  LS-C PIC 99 VALUE 00.
+           77  LS-R PIC 99 VALUE 00.
+
+       LINKAGE SECTION.
+           77  L-CNPJ PIC 9(14).
+           77  L-STATUS PIC 9.
+
+       PROCEDURE DIVISION USING L-CNPJ,L-STATUS.
+           MOVE L-CNPJ TO LS-CNPJTEMP.
+
+           COMPUTE LS-CALCULAR = (D1T * 5) + (D2T * 4) + (D3T * 3) +
+            (D4T * 2) + (D5T * 9) + (D6T * 8) + (D7T * 7) + (D8T * 6) +
+            (D9T * 5) + (D10T * 4) + (D11T * 3) + (D12T * 2).
+
+           DIVIDE LS-CALCULAR BY 11 GIVING LS-C REMAINDER LS-R.
+
+           IF LS-R < 2 THEN
+              MOVE 0 TO D13T
+           ELSE
+              COMPUTE D13T = 11 - LS-R
+           END-IF.
+
+           COMPUTE LS-CALCULAR = (D1T * 6) + (D2T * 5) + (D3T * 4) +
+            (D4T * 3) + (D5T * 2) + (D6T * 9) + (D7T * 8) + (D8T * 7) +
+            (D9T * 6) + (D10T * 5) + (D11T * 4) + (D12T * 3) +
+            (D13T * 2).
+
+           DIVIDE LS-CALCULAR BY 11 GIVING LS-C REMAINDER LS-R.
+
+           IF LS-R < 2 THEN
+              MOVE 0 TO D14T
+           ELSE
+              COMPUTE D14T = 11 - LS-R
+           END-IF.
+
+           IF L-CNPJ = LS-CNPJTEMP THEN
+               MOVE 1 TO L-STATUS
+           ELSE
+               MOVE 0 TO L-STATUS
+           END-IF.
+
+           EXIT PROGRAM.
