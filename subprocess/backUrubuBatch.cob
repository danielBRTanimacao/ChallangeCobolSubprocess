@@ -0,0 +1,469 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. backUrubuBatch.
+       AUTHOR. COLLECTIONS-SYSTEMS-GROUP.
+       INSTALLATION. COLLECTIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  MRS  ORIGINAL VERSION - OVERNIGHT BATCH DRIVER
+      *                    OVER THE ACCOUNTS FILE, PRICING EACH ACCOUNT
+      *                    WITH THE SAME LOGIC backUrubu USES FOR A
+      *                    SINGLE COMMAND-LINE INVOCATION.
+      *   2026-08-09  MRS  PULL THE DAILY ACCRUAL RATE FROM RATE_LOOKUP
+      *                    INSTEAD OF THE COMPILED-IN 33.33 LITERAL.
+      *   2026-08-09  MRS  ACCUMULATE PROCESSED/REJECTED COUNTS AND
+      *                    AMOUNT TOTALS BY DAYS-AGING BUCKET, AND
+      *                    WRITE THEM TO AN END-OF-DAY SUMMARY REPORT
+      *                    FOR THE COLLECTIONS DESK.
+      *   2026-08-09  MRS  WRITE A CHECKPOINT EVERY CHECKPOINT-INTERVAL
+      *                    RECORDS AND RESUME FROM IT ON RESTART SO AN
+      *                    OVERNIGHT ABEND DOES NOT FORCE A FULL RERUN.
+      *   2026-08-09  MRS  WRITE A FIXED-LENGTH INTERFACE RECORD FOR
+      *                    EACH PRICED ACCOUNT SO ACCOUNTING CAN POST
+      *                    FEES WITHOUT RE-KEYING THE CONSOLE LOG.
+      *   2026-08-09  MRS  SKIP ACCOUNTS WITH A ZERO OR OUT-OF-RANGE
+      *                    VALUE/DAYS INSTEAD OF PRICING A NONSENSE FEE.
+      *   2026-08-09  MRS  CONSULT CUSTOMER_LOOKUP FOR EVERY VALID CPF
+      *                    SO THE CONSOLE LOG FLAGS ACCOUNTS THAT ARE
+      *                    NOT ON THE CUSTOMER FILE OR ARE ALREADY
+      *                    FLAGGED DELINQUENT.
+      *   2026-08-09  MRS  OPEN FEEIFACE WITH EXTEND (NOT OUTPUT) ON A
+      *                    RESTART SO RESUMING A RUN NO LONGER TRUNCATES
+      *                    THE INTERFACE RECORDS ALREADY POSTED BEFORE
+      *                    THE ABEND.  CARRY THE RUNNING COUNTS AND
+      *                    BUCKET TOTALS IN THE CHECKPOINT RECORD TOO,
+      *                    SO THE END-OF-DAY SUMMARY AFTER A RESTART
+      *                    COVERS THE WHOLE DAY, NOT JUST THE RECORDS
+      *                    SINCE THE RESUME.  ALSO WIDENED SUMMARY-REC
+      *                    TO MATCH ws-detail-line'S ACTUAL LENGTH AND
+      *                    SHORTENED THE RANGE-REJECT LABEL TO FIT ITS
+      *                    COLUMN.
+      *   2026-08-09  MRS  DROPPED CHECKPOINT-INTERVAL TO 1 SO A
+      *                    CHECKPOINT IS COMMITTED FOR EVERY ACCOUNT,
+      *                    MATCHING HOW OFTEN FEEIFACE IS WRITTEN -
+      *                    OTHERWISE A RESTART COULD REPLAY ACCOUNTS
+      *                    ALREADY POSTED TO FEEIFACE SINCE IT IS
+      *                    REOPENED WITH EXTEND, DOUBLE-POSTING THEM.
+      *   2026-08-09  MRS  GAVE FEEIFACE A FILE STATUS AND THE SAME
+      *                    EXTEND-FAILS-FALL-BACK-TO-OUTPUT HANDLING
+      *                    ALREADY APPLIED TO CPFAUDIT AND REVERSAL, SO
+      *                    A RESTART WITH FEEIFACE MISSING DOES NOT
+      *                    ABEND.
+      *   2026-08-09  MRS  CLASS-TEST cpf-digited BEFORE MOVING IT INTO
+      *                    THE NUMERIC FIELD CPF_VALIDATOR TAKES - THE
+      *                    OLD CODE MOVED FIRST, WHICH ZERO-FILLS
+      *                    GARBAGE INPUT AND MASKS IT AS A CHECK-DIGIT
+      *                    FAILURE INSTEAD OF MALFORMED INPUT.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUMMARY-FILE ASSIGN TO "EODSUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO "ACCTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-restart-file-status.
+
+           SELECT INTERFACE-FILE ASSIGN TO "FEEIFACE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-interface-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC             PIC X(81).
+
+       FD  RESTART-FILE.
+       01  CKPT-REC.
+           05  CKPT-LAST-REC-NUM       PIC 9(7).
+           05  CKPT-ACCEPT-COUNT       PIC 9(7).
+           05  CKPT-REJECT-COUNT       PIC 9(7).
+           05  CKPT-RANGE-REJECT-COUNT PIC 9(7).
+           05  CKPT-TOTAL-AMOUNT       PIC 9(9)V99.
+           05  CKPT-BUCKET-STATS.
+               10  CKPT-BUCKET-ENTRY OCCURS 4 TIMES.
+                   15  CKPT-BUCKET-COUNT   PIC 9(7).
+                   15  CKPT-BUCKET-AMOUNT  PIC 9(9)V99.
+
+       FD  INTERFACE-FILE.
+           COPY IFACEREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * CHECKPOINT-INTERVAL IS 1 - FEEIFACE IS WRITTEN FOR EVERY
+      * PRICED ACCOUNT AS SOON AS IT IS PRICED, SO THE RESTART
+      * CHECKPOINT HAS TO BE COMMITTED JUST AS OFTEN.  ANY WIDER
+      * INTERVAL WOULD LET A RESTART REPLAY ACCOUNTS ALREADY WRITTEN TO
+      * FEEIFACE (WHICH IS REOPENED WITH EXTEND, NOT TRUNCATED), DOUBLE
+      * -POSTING THEIR FEES AND DOUBLE-COUNTING THEM ON THE SUMMARY.
+      *----------------------------------------------------------------
+       78  CHECKPOINT-INTERVAL     VALUE 1.
+       78  MAX-DAYS-OUTSTANDING    VALUE 999.
+
+       01  ws-restart-file-status  PIC XX VALUE SPACES.
+       01  ws-interface-file-status PIC XX VALUE SPACES.
+       01  ws-restart-count        PIC 9(7) VALUE ZERO.
+       01  ws-skip-ix              PIC 9(7) VALUE ZERO.
+       01  ws-ckpt-quotient        PIC 9(7) VALUE ZERO.
+       01  ws-ckpt-remainder       PIC 9(7) VALUE ZERO.
+       01  ws-eof-switch       PIC X VALUE 'N'.
+           88  ws-eof                    VALUE 'Y'.
+
+       01  user-value          PIC 9(5)V99.
+       01  days                PIC 9(3)V99.
+       01  result              PIC 9(9)V99.
+       01  calc                PIC 9(9)V99.
+       01  cpf-digited         PIC X(11) VALUE SPACES.
+       01  cpf-numeric         PIC 9(11) VALUE ZEROES.
+       01  cpf-status          PIC 9 VALUE ZERO.
+       01  fee-rate            PIC 9(3)V99 VALUE ZERO.
+       01  fee-rate-status     PIC 9 VALUE ZERO.
+       01  ws-days-int         PIC 9(3) VALUE ZERO.
+
+       01  cust-found          PIC 9 VALUE ZERO.
+       01  cust-status-code    PIC X(01) VALUE SPACES.
+       01  cust-name           PIC X(30) VALUE SPACES.
+
+       01  rec-count           PIC 9(7) VALUE ZERO.
+       01  reject-count        PIC 9(7) VALUE ZERO.
+       01  range-reject-count  PIC 9(7) VALUE ZERO.
+       01  accept-count        PIC 9(7) VALUE ZERO.
+       01  total-amount        PIC 9(9)V99 VALUE ZERO.
+
+       01  bucket-ix           PIC 9 VALUE ZERO.
+
+       01  bucket-label-consts.
+           05  FILLER      PIC X(30) VALUE "  1-30 DAYS OUTSTANDING".
+           05  FILLER      PIC X(30) VALUE " 31-60 DAYS OUTSTANDING".
+           05  FILLER      PIC X(30) VALUE " 61-90 DAYS OUTSTANDING".
+           05  FILLER      PIC X(30) VALUE "   91+ DAYS OUTSTANDING".
+       01  bucket-label-table REDEFINES bucket-label-consts.
+           05  bucket-label        PIC X(30) OCCURS 4 TIMES.
+
+       01  bucket-stats.
+           05  bucket-entry OCCURS 4 TIMES.
+               10  bucket-count    PIC 9(7) VALUE ZERO.
+               10  bucket-amount   PIC 9(9)V99 VALUE ZERO.
+
+       01  ws-detail-line.
+           05  wdl-label           PIC X(30) VALUE SPACES.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  wdl-count           PIC ZZZ,ZZ9 VALUE ZERO.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  wdl-amount          PIC Z,ZZZ,ZZ9.99 VALUE ZERO.
+           05  FILLER              PIC X(24) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - PRICE EVERY ACCOUNT ON THE ACCOUNTS FILE IN A
+      * SINGLE JOB STEP, THEN WRITE THE END-OF-DAY SUMMARY REPORT.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL ws-eof
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-RESTART THRU 1100-EXIT
+
+           OPEN INPUT ACCOUNTS-FILE
+
+           IF ws-restart-count > 0
+               OPEN EXTEND INTERFACE-FILE
+               IF ws-interface-file-status = "35"
+                       OR ws-interface-file-status = "05"
+                   OPEN OUTPUT INTERFACE-FILE
+               END-IF
+               PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT
+           ELSE
+               OPEN OUTPUT INTERFACE-FILE
+           END-IF
+
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-CHECK-RESTART - IF A CHECKPOINT FROM A PRIOR RUN EXISTS,
+      * PICK UP THE LAST RECORD NUMBER IT COMMITTED, ALONG WITH THE
+      * COUNTS AND TOTALS THAT WERE RUNNING AS OF THAT CHECKPOINT, SO
+      * THE END-OF-DAY SUMMARY STILL COVERS THE WHOLE DAY AFTER A
+      * RESTART, NOT JUST THE RECORDS PROCESSED SINCE RESUMING.
+      *----------------------------------------------------------------
+       1100-CHECK-RESTART.
+           MOVE ZERO TO ws-restart-count
+
+           OPEN INPUT RESTART-FILE
+           IF ws-restart-file-status = "00"
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-REC-NUM TO ws-restart-count
+                       MOVE CKPT-ACCEPT-COUNT TO accept-count
+                       MOVE CKPT-REJECT-COUNT TO reject-count
+                       MOVE CKPT-RANGE-REJECT-COUNT
+                           TO range-reject-count
+                       MOVE CKPT-TOTAL-AMOUNT TO total-amount
+                       MOVE CKPT-BUCKET-STATS TO bucket-stats
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-SKIP-TO-RESTART.
+           DISPLAY "backUrubuBatch: RESUMING AFTER RECORD "
+               ws-restart-count
+
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT
+               VARYING ws-skip-ix FROM 1 BY 1
+               UNTIL ws-skip-ix > ws-restart-count OR ws-eof
+
+           MOVE ws-restart-count TO rec-count.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCOUNT.
+           ADD 1 TO rec-count
+           MOVE ACCT-VALUE OF ACCT-RECORD TO user-value
+           MOVE ACCT-DAYS OF ACCT-RECORD TO days
+           MOVE ACCT-CPF OF ACCT-RECORD TO cpf-digited
+
+           PERFORM 2500-VALIDATE-AND-CALC THRU 2500-EXIT
+
+           PERFORM 2700-CHECKPOINT-IF-DUE THRU 2700-EXIT
+
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-ACCOUNT.
+           READ ACCOUNTS-FILE
+               AT END
+                   SET ws-eof TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-VALIDATE-AND-CALC - REJECT ACCOUNTS WITH A BAD CPF, PRICE
+      * EVERYTHING ELSE WITH THE SAME FORMULA AS backUrubu, AND ROLL
+      * THE RESULT INTO THE END-OF-DAY SUMMARY TOTALS.  THE ALPHA-
+      * NUMERIC CLASS TEST ON cpf-digited HAS TO HAPPEN BEFORE THE MOVE
+      * TO cpf-numeric - THAT MOVE ZERO-FILLS/RE-JUSTIFIES ANY GARBAGE
+      * INPUT, SO CPF_VALIDATOR WOULD NEVER SEE THE MALFORMATION.
+      *----------------------------------------------------------------
+       2500-VALIDATE-AND-CALC.
+           IF user-value NOT > ZERO OR days < 1
+                   OR days > MAX-DAYS-OUTSTANDING
+               ADD 1 TO range-reject-count
+               DISPLAY "backUrubuBatch: VALUE/DAYS OUT OF RANGE FOR "
+                   "CPF " cpf-digited " - ACCOUNT SKIPPED"
+               GO TO 2500-EXIT
+           END-IF
+
+           IF cpf-digited NOT NUMERIC
+               MOVE 2 TO cpf-status
+           ELSE
+               MOVE cpf-digited TO cpf-numeric
+               CALL "cpf_validator" USING cpf-numeric, cpf-status
+           END-IF
+
+           EVALUATE cpf-status
+               WHEN 2
+                   ADD 1 TO reject-count
+                   DISPLAY "backUrubuBatch: CPF " cpf-digited
+                       " IS NOT 11 NUMERIC DIGITS - ACCOUNT SKIPPED"
+               WHEN 1
+                   PERFORM 2550-CHECK-CUSTOMER-MASTER THRU 2550-EXIT
+
+                   CALL "rate_lookup" USING days, fee-rate,
+                       fee-rate-status
+                   COMPUTE calc = (user-value / 100 * fee-rate) * days
+                   MOVE calc TO result
+                   DISPLAY result
+
+                   ADD 1 TO accept-count
+                   ADD calc TO total-amount
+
+                   PERFORM 2600-DETERMINE-BUCKET THRU 2600-EXIT
+                   ADD 1 TO bucket-count (bucket-ix)
+                   ADD calc TO bucket-amount (bucket-ix)
+
+                   MOVE cpf-digited TO IFACE-CPF
+                   MOVE calc TO IFACE-CALC
+                   MOVE days TO IFACE-DAYS
+                   WRITE IFACE-RECORD
+               WHEN OTHER
+                   ADD 1 TO reject-count
+                   DISPLAY "backUrubuBatch: CPF " cpf-digited
+                       " FAILED VALIDATION - ACCOUNT SKIPPED"
+           END-EVALUATE.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2550-CHECK-CUSTOMER-MASTER - A VALID CPF STILL MAY NOT BE ONE
+      * OF OUR CUSTOMERS, OR MAY BE ONE ALREADY FLAGGED DELINQUENT -
+      * FLAG BOTH CASES ON THE CONSOLE LOG; NEITHER SKIPS THE ACCOUNT.
+      *----------------------------------------------------------------
+       2550-CHECK-CUSTOMER-MASTER.
+           CALL "customer_lookup" USING cpf-digited, cust-found,
+               cust-status-code, cust-name
+
+           IF cust-found = 0
+               DISPLAY "backUrubuBatch: CPF " cpf-digited
+                   " IS VALID BUT NOT ON THE CUSTOMER FILE"
+           ELSE
+               IF cust-status-code = 'D'
+                   DISPLAY "backUrubuBatch: CPF " cpf-digited
+                       " (" cust-name ") IS FLAGGED DELINQUENT"
+               END-IF
+           END-IF.
+       2550-EXIT.
+           EXIT.
+
+       2600-DETERMINE-BUCKET.
+           MOVE days TO ws-days-int
+
+           EVALUATE TRUE
+               WHEN ws-days-int >= 1 AND ws-days-int <= 30
+                   MOVE 1 TO bucket-ix
+               WHEN ws-days-int >= 31 AND ws-days-int <= 60
+                   MOVE 2 TO bucket-ix
+               WHEN ws-days-int >= 61 AND ws-days-int <= 90
+                   MOVE 3 TO bucket-ix
+               WHEN OTHER
+                   MOVE 4 TO bucket-ix
+           END-EVALUATE.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2700-CHECKPOINT-IF-DUE - EVERY CHECKPOINT-INTERVAL RECORDS,
+      * COMMIT THE CURRENT RECORD NUMBER TO THE RESTART FILE.
+      *----------------------------------------------------------------
+       2700-CHECKPOINT-IF-DUE.
+           DIVIDE rec-count BY CHECKPOINT-INTERVAL
+               GIVING ws-ckpt-quotient
+               REMAINDER ws-ckpt-remainder
+
+           IF ws-ckpt-remainder = 0
+               PERFORM 8200-WRITE-CHECKPOINT THRU 8200-EXIT
+           END-IF.
+       2700-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE ACCOUNTS-FILE
+           CLOSE INTERFACE-FILE
+           PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT
+           PERFORM 8300-CLEAR-CHECKPOINT THRU 8300-EXIT
+           DISPLAY "backUrubuBatch: " rec-count " ACCOUNTS READ, "
+               reject-count " REJECTED (BAD CPF), "
+               range-reject-count " REJECTED (OUT OF RANGE)"
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-SUMMARY - FIXED-WIDTH END-OF-DAY REPORT FOR THE
+      * COLLECTIONS DESK: TOTALS, PROCESSED/REJECTED COUNTS, AND THE
+      * BREAKDOWN BY DAYS-AGING BUCKET.
+      *----------------------------------------------------------------
+       8000-WRITE-SUMMARY.
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE SPACES TO SUMMARY-REC
+           MOVE "backUrubu COLLECTIONS - END-OF-DAY SUMMARY"
+               TO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO ws-detail-line
+           MOVE "ACCOUNTS PROCESSED" TO wdl-label
+           MOVE accept-count TO wdl-count
+           MOVE total-amount TO wdl-amount
+           WRITE SUMMARY-REC FROM ws-detail-line
+
+           MOVE SPACES TO ws-detail-line
+           MOVE "ACCOUNTS REJECTED (BAD CPF)" TO wdl-label
+           MOVE reject-count TO wdl-count
+           WRITE SUMMARY-REC FROM ws-detail-line
+
+           MOVE SPACES TO ws-detail-line
+           MOVE "ACCOUNTS REJECTED (RANGE)" TO wdl-label
+           MOVE range-reject-count TO wdl-count
+           WRITE SUMMARY-REC FROM ws-detail-line
+
+           MOVE SPACES TO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO ws-detail-line
+           MOVE "BREAKDOWN BY DAYS OUTSTANDING" TO wdl-label
+           WRITE SUMMARY-REC FROM ws-detail-line
+
+           PERFORM 8100-WRITE-BUCKET-LINE THRU 8100-EXIT
+               VARYING bucket-ix FROM 1 BY 1
+               UNTIL bucket-ix > 4
+
+           CLOSE SUMMARY-FILE.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-BUCKET-LINE.
+           MOVE SPACES TO ws-detail-line
+           MOVE bucket-label (bucket-ix) TO wdl-label
+           MOVE bucket-count (bucket-ix) TO wdl-count
+           MOVE bucket-amount (bucket-ix) TO wdl-amount
+           WRITE SUMMARY-REC FROM ws-detail-line.
+       8100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8200-WRITE-CHECKPOINT - COMMIT THE CURRENT RECORD NUMBER, PLUS
+      * THE COUNTS AND TOTALS RUNNING AS OF THIS RECORD, SO A RESTART
+      * PICKS THE SUMMARY BACK UP WHERE THIS RUN LEFT OFF.
+      *----------------------------------------------------------------
+       8200-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE rec-count TO CKPT-LAST-REC-NUM
+           MOVE accept-count TO CKPT-ACCEPT-COUNT
+           MOVE reject-count TO CKPT-REJECT-COUNT
+           MOVE range-reject-count TO CKPT-RANGE-REJECT-COUNT
+           MOVE total-amount TO CKPT-TOTAL-AMOUNT
+           MOVE bucket-stats TO CKPT-BUCKET-STATS
+           WRITE CKPT-REC
+           CLOSE RESTART-FILE.
+       8200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8300-CLEAR-CHECKPOINT - THE RUN COMPLETED CLEAN, SO RESET THE
+      * RESTART FILE TO ZERO; THE NEXT RUN STARTS FROM RECORD ONE WITH
+      * FRESH COUNTS AND TOTALS.
+      *----------------------------------------------------------------
+       8300-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE ZERO TO CKPT-LAST-REC-NUM
+           MOVE ZERO TO CKPT-ACCEPT-COUNT
+           MOVE ZERO TO CKPT-REJECT-COUNT
+           MOVE ZERO TO CKPT-RANGE-REJECT-COUNT
+           MOVE ZERO TO CKPT-TOTAL-AMOUNT
+           MOVE ZERO TO CKPT-BUCKET-STATS
+           WRITE CKPT-REC
+           CLOSE RESTART-FILE.
+       8300-EXIT.
+           EXIT.
